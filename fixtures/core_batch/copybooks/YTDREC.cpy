@@ -0,0 +1,15 @@
+      *  Year-to-date accumulation record - shared by PAYROLL-REPORT
+      *  (writer) and YTD-REPORT (reader) against YTD-MASTER.
+       01  YTD-RECORD.
+           05 YTD-EMP-ID          PIC X(5).
+           05 YTD-EMP-NAME        PIC X(20).
+           05 YTD-GROSS-PAY       PIC 9(9).
+           05 YTD-NET-PAY         PIC 9(9).
+           05 YTD-Q1-GROSS        PIC 9(9).
+           05 YTD-Q2-GROSS        PIC 9(9).
+           05 YTD-Q3-GROSS        PIC 9(9).
+           05 YTD-Q4-GROSS        PIC 9(9).
+           05 YTD-Q1-NET          PIC 9(9).
+           05 YTD-Q2-NET          PIC 9(9).
+           05 YTD-Q3-NET          PIC 9(9).
+           05 YTD-Q4-NET          PIC 9(9).
