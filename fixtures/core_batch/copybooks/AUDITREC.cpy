@@ -0,0 +1,8 @@
+      *  Structured audit trail record written by CLAIMS-AUDIT to
+      *  AUDIT-FILE - replaces the old flat AUDIT-RECORD PIC X(60).
+       01  AUDIT-RECORD.
+           05 AUDIT-CLAIM-ID      PIC X(10).
+           05 AUDIT-AMOUNT        PIC 9(7).
+           05 AUDIT-STATUS        PIC X(10).
+           05 AUDIT-TIMESTAMP     PIC X(14).
+           05 AUDIT-REASON-CODE   PIC X(4).
