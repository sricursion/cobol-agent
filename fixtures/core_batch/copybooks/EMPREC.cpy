@@ -0,0 +1,11 @@
+      *  Employee master record layout - shared by PAYROLL-REPORT
+      *  and EMPLOYEE-MAINT so both programs stay in sync on the
+      *  EMPLOYEE-FILE record shape.
+       01  EMPLOYEE-RECORD.
+           05 EMP-ID              PIC X(5).
+           05 EMP-NAME            PIC X(20).
+           05 EMP-PAY             PIC 9(5).
+           05 EMP-FED-TAX         PIC 9(5).
+           05 EMP-STATE-TAX       PIC 9(5).
+           05 EMP-BENEFITS        PIC 9(5).
+           05 EMP-DEPT            PIC X(4).
