@@ -0,0 +1,69 @@
+//PAYRNITE JOB (ACCT01),'NIGHTLY PAYROLL CYCLE',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH CYCLE: CLAIMS-AUDIT FOLLOWED BY PAYROLL-REPORT.
+//*
+//* CLAIMS.DAT, AUDIT.DAT AND THE CLAIMS EXCEPTION FILE ARE ALL
+//* GENERATION DATA GROUPS SO EACH NIGHT'S RUN ADDS A NEW
+//* GENERATION INSTEAD OF OVERWRITING THE PRIOR RUN'S OUTPUT.
+//* THE GDG BASES (PAYROLL.CLAIMS.GDG, PAYROLL.AUDIT.GDG,
+//* PAYROLL.CLAIMS.EXCEPTION.GDG) ARE DEFINED ONCE VIA IDCAMS
+//* DEFINE GDG OUTSIDE THIS STREAM - THIS JOB ONLY ROLLS THEM.
+//*
+//* DDNAMES BELOW ARE THE SAME NAMES EACH PROGRAM'S SELECT CLAUSE
+//* ASSIGNS TO (SELECT ... ASSIGN TO CLAIMDAT, AUDITDAT, EXCPDAT,
+//* EMPLDAT, YTDDAT, RESTDAT) - GNUCOBOL RESOLVES AN UNQUOTED,
+//* UNDOTTED ASSIGN-TO NAME AS A DDNAME AT RUN TIME, SO THESE DD
+//* STATEMENTS ARE WHAT ACTUALLY CONTROLS WHICH DATASET EACH
+//* PROGRAM READS/WRITES. LOAD MODULES CLMAUDIT AND PAYRRPT ARE
+//* THE 8-CHARACTER LOAD-LIBRARY NAMES FOR THE CLAIMS-AUDIT AND
+//* PAYROLL-REPORT PROGRAM-IDS.
+//*
+//* CLAIMDAT IS INPUT ONLY (CLAIMS-AUDIT NEVER WRITES IT) SO IT
+//* POINTS AT THE CURRENT GENERATION, GDG(0), SHR - NOT A NEW
+//* GENERATION. AUDITDAT AND EXCPDAT ARE CLAIMS-AUDIT'S OUTPUTS
+//* SO EACH RUN ROLLS THEM TO A NEW GDG(+1) GENERATION.
+//*
+//* PAYROLL-REPORT (STEP020) IS SKIPPED WHEN CLAIMS-AUDIT
+//* (STEP010) ABENDS OR RETURNS A CONDITION CODE ABOVE 4.
+//*--------------------------------------------------------------
+//         SET RESTOPT=''
+//STEP010  EXEC PGM=CLMAUDIT
+//STEPLIB  DD DSN=PAYROLL.PROD.LOADLIB,DISP=SHR
+//CLAIMDAT DD DSN=PAYROLL.CLAIMS.GDG(0),DISP=SHR
+//AUDITDAT DD DSN=PAYROLL.AUDIT.GDG(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=45)
+//EXCPDAT  DD DSN=PAYROLL.CLAIMS.EXCEPTION.GDG(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=37)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//IFSTEP   IF (STEP010.ABEND OR STEP010.RC > 4) THEN
+//SKIPPED  EXEC PGM=IEFBR14
+//SYSOUT   DD SYSOUT=*
+//         ELSE
+//STEP020  EXEC PGM=PAYRRPT,PARM='&RESTOPT'
+//STEPLIB  DD DSN=PAYROLL.PROD.LOADLIB,DISP=SHR
+//EMPLDAT  DD DSN=PAYROLL.EMPLOYEE.MASTER,DISP=SHR
+//YTDDAT   DD DSN=PAYROLL.YTD.MASTER,DISP=SHR
+//RESTDAT  DD DSN=PAYROLL.RESTART.FILE,
+//            DISP=(MOD,DELETE,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=38)
+//SYSOUT   DD SYSOUT=*
+//         ENDIF
+//*--------------------------------------------------------------
+//* NORMAL NIGHTLY SUBMISSION LEAVES RESTOPT BLANK. TO RESUME AN
+//* ABENDED RUN, RESUBMIT THIS JOB WITH RESTOPT OVERRIDDEN TO
+//* 'RESTART' (E.G. // SET RESTOPT='RESTART' ON THE OPERATOR'S
+//* JCL OVERRIDE OR A CATALOGED PROC PARM) SO PAYRRPT PICKS UP
+//* AT THE LAST CHECKPOINT INSTEAD OF REPROCESSING EMPLOYEE.MASTER
+//* FROM THE TOP. RESTDAT'S DISP=(MOD,DELETE,CATLG) MEANS A
+//* NORMAL STEP COMPLETION DELETES THE RESTART DATASET SO THE
+//* NEXT NIGHT STARTS CLEAN; ONLY AN ABEND LEAVES IT CATALOGED
+//* FOR THE RESTART RESUBMISSION TO READ.
+//*--------------------------------------------------------------
