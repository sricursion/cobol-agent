@@ -4,8 +4,12 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLAIM-FILE ASSIGN TO "claims.dat".
-           SELECT AUDIT-FILE ASSIGN TO "audit.dat".
+           SELECT CLAIM-FILE ASSIGN TO CLAIMDAT
+               FILE STATUS IS WS-CLAIM-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDITDAT
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPDAT
+               FILE STATUS IS WS-EXCEPTION-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,37 +18,242 @@
            05 CLAIM-ID            PIC X(10).
            05 CLAIM-AMOUNT        PIC 9(7).
            05 CLAIM-STATUS        PIC X(10).
+           05 CLAIM-DATE          PIC 9(8).
        FD  AUDIT-FILE.
-       01  AUDIT-RECORD           PIC X(60).
+           COPY AUDITREC.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05 EXC-CLAIM-ID        PIC X(10).
+           05 EXC-AMOUNT          PIC 9(7).
+           05 EXC-REASON          PIC X(20).
 
        WORKING-STORAGE SECTION.
+       01  WS-CLAIM-STATUS        PIC XX VALUE "00".
+       01  WS-AUDIT-STATUS        PIC XX VALUE "00".
+       01  WS-EXCEPTION-STATUS    PIC XX VALUE "00".
        01  WS-EOF                 PIC X VALUE "N".
        01  WS-AUDIT-COUNT         PIC 9(4) VALUE 0.
        01  WS-TOTAL-AMOUNT        PIC 9(9) VALUE 0.
+       01  WS-CURRENT-DATE        PIC 9(8) VALUE 0.
+       01  WS-CURRENT-TIME        PIC 9(8) VALUE 0.
+       01  WS-CLAIM-AGE-DAYS      PIC S9(7) VALUE 0.
+       01  WS-AGE-BUCKETS.
+           05 WS-AGE-BUCKET OCCURS 4 TIMES.
+               10 WS-AGE-COUNT    PIC 9(5) VALUE 0.
+               10 WS-AGE-TOTAL    PIC 9(9) VALUE 0.
+       01  WS-STATUS-TABLE.
+           05 WS-STATUS-ENTRY OCCURS 25 TIMES.
+               10 WS-STATUS-CODE  PIC X(10).
+               10 WS-STATUS-COUNT PIC 9(5) VALUE 0.
+               10 WS-STATUS-TOTAL PIC 9(9) VALUE 0.
+       01  WS-STATUS-USED         PIC 9(2) VALUE 0.
+       01  WS-ST-IDX               PIC 9(2) VALUE 0.
+       01  WS-STATUS-FOUND         PIC X VALUE "N".
+       01  WS-SEEN-IDS.
+           05 WS-SEEN-ID OCCURS 500 TIMES PIC X(10).
+       01  WS-SEEN-COUNT           PIC 9(3) VALUE 0.
+       01  WS-SEEN-IDX             PIC 9(3) VALUE 0.
+       01  WS-DUP-FOUND            PIC X VALUE "N".
+       01  WS-EXCEPTION-COUNT      PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCESS.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           PERFORM VALIDATE-CLAIMS
            OPEN INPUT CLAIM-FILE
+           IF WS-CLAIM-STATUS NOT = "00"
+               DISPLAY "CLAIM-FILE OPEN FAILED, STATUS "
+                       WS-CLAIM-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
            OPEN OUTPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "AUDIT-FILE OPEN FAILED, STATUS "
+                       WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
            PERFORM READ-CLAIM
            PERFORM UNTIL WS-EOF = "Y"
                PERFORM CHECK-CLAIM
                PERFORM READ-CLAIM
            END-PERFORM
+           CLOSE CLAIM-FILE
+           CLOSE AUDIT-FILE
            DISPLAY WS-AUDIT-COUNT WS-TOTAL-AMOUNT
+           PERFORM PRINT-AGE-BUCKETS
+           PERFORM PRINT-STATUS-SUMMARY
+           DISPLAY "EXCEPTIONS " WS-EXCEPTION-COUNT
            STOP RUN.
 
+       VALIDATE-CLAIMS.
+           OPEN INPUT CLAIM-FILE
+           IF WS-CLAIM-STATUS NOT = "00"
+               DISPLAY "CLAIM-FILE OPEN FAILED, STATUS "
+                       WS-CLAIM-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXCEPTION-FILE
+           IF WS-EXCEPTION-STATUS NOT = "00"
+               DISPLAY "EXCEPTION-FILE OPEN FAILED, STATUS "
+                       WS-EXCEPTION-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM READ-CLAIM
+           PERFORM UNTIL WS-EOF = "Y"
+               PERFORM VALIDATE-ONE-CLAIM
+               PERFORM READ-CLAIM
+           END-PERFORM
+           CLOSE CLAIM-FILE
+           CLOSE EXCEPTION-FILE
+           MOVE "N" TO WS-EOF
+           MOVE 0 TO WS-SEEN-COUNT.
+
+       VALIDATE-ONE-CLAIM.
+           PERFORM CHECK-DUPLICATE-ID
+           IF WS-DUP-FOUND = "Y"
+               PERFORM WRITE-EXCEPTION-DUP
+           END-IF
+           IF CLAIM-AMOUNT NOT > 0
+               PERFORM WRITE-EXCEPTION-AMOUNT
+           END-IF
+      *  MARK SEEN ONLY AFTER THE AMOUNT CHECK PASSES, SO A LATER
+      *  CORRECTED RESUBMISSION ISN'T TREATED AS A DUPLICATE.
+           IF WS-DUP-FOUND = "N" AND CLAIM-AMOUNT > 0
+               PERFORM ADD-SEEN-ID
+           END-IF.
+
+       CHECK-DUPLICATE-ID.
+           MOVE "N" TO WS-DUP-FOUND
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                   UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+               IF WS-SEEN-ID(WS-SEEN-IDX) = CLAIM-ID
+                   MOVE "Y" TO WS-DUP-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       ADD-SEEN-ID.
+           IF WS-SEEN-COUNT < 500
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE CLAIM-ID TO WS-SEEN-ID(WS-SEEN-COUNT)
+           END-IF.
+
+       WRITE-EXCEPTION-DUP.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE CLAIM-ID TO EXC-CLAIM-ID
+           MOVE CLAIM-AMOUNT TO EXC-AMOUNT
+           MOVE "DUPLICATE CLAIM ID" TO EXC-REASON
+           WRITE EXCEPTION-RECORD.
+
+       WRITE-EXCEPTION-AMOUNT.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE CLAIM-ID TO EXC-CLAIM-ID
+           MOVE CLAIM-AMOUNT TO EXC-AMOUNT
+           MOVE "NON-POSITIVE AMOUNT" TO EXC-REASON
+           WRITE EXCEPTION-RECORD.
+
        READ-CLAIM.
            READ CLAIM-FILE
                AT END MOVE "Y" TO WS-EOF
            END-READ.
 
        CHECK-CLAIM.
-           IF CLAIM-STATUS = "OPEN"
-               ADD 1 TO WS-AUDIT-COUNT
-               ADD CLAIM-AMOUNT TO WS-TOTAL-AMOUNT
+           PERFORM CHECK-DUPLICATE-ID
+           IF WS-DUP-FOUND = "N" AND CLAIM-AMOUNT > 0
+               PERFORM ADD-SEEN-ID
+           END-IF
+           IF WS-DUP-FOUND = "Y" OR CLAIM-AMOUNT NOT > 0
+               CONTINUE
+           ELSE
+               PERFORM FIND-OR-ADD-STATUS
+               ADD 1 TO WS-STATUS-COUNT(WS-ST-IDX)
+               ADD CLAIM-AMOUNT TO WS-STATUS-TOTAL(WS-ST-IDX)
+               IF CLAIM-STATUS = "OPEN"
+                   ADD 1 TO WS-AUDIT-COUNT
+                   ADD CLAIM-AMOUNT TO WS-TOTAL-AMOUNT
+                   PERFORM BUCKET-CLAIM-AGE
+               END-IF
                PERFORM WRITE-AUDIT
            END-IF.
 
+       FIND-OR-ADD-STATUS.
+           MOVE "N" TO WS-STATUS-FOUND
+           PERFORM VARYING WS-ST-IDX FROM 1 BY 1
+                   UNTIL WS-ST-IDX > WS-STATUS-USED
+               IF WS-STATUS-CODE(WS-ST-IDX) = CLAIM-STATUS
+                   MOVE "Y" TO WS-STATUS-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-STATUS-FOUND = "N"
+               IF WS-STATUS-USED < 25
+                   ADD 1 TO WS-STATUS-USED
+                   MOVE WS-STATUS-USED TO WS-ST-IDX
+                   MOVE CLAIM-STATUS TO WS-STATUS-CODE(WS-ST-IDX)
+                   MOVE 0 TO WS-STATUS-COUNT(WS-ST-IDX)
+                   MOVE 0 TO WS-STATUS-TOTAL(WS-ST-IDX)
+               ELSE
+                   MOVE WS-STATUS-USED TO WS-ST-IDX
+               END-IF
+           END-IF.
+
+       PRINT-STATUS-SUMMARY.
+           PERFORM VARYING WS-ST-IDX FROM 1 BY 1
+                   UNTIL WS-ST-IDX > WS-STATUS-USED
+               DISPLAY "STATUS " WS-STATUS-CODE(WS-ST-IDX)
+                       " COUNT " WS-STATUS-COUNT(WS-ST-IDX)
+                       " TOTAL " WS-STATUS-TOTAL(WS-ST-IDX)
+           END-PERFORM.
+
+       BUCKET-CLAIM-AGE.
+           COMPUTE WS-CLAIM-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+               - FUNCTION INTEGER-OF-DATE(CLAIM-DATE)
+           EVALUATE TRUE
+               WHEN WS-CLAIM-AGE-DAYS <= 30
+                   ADD 1 TO WS-AGE-COUNT(1)
+                   ADD CLAIM-AMOUNT TO WS-AGE-TOTAL(1)
+               WHEN WS-CLAIM-AGE-DAYS <= 60
+                   ADD 1 TO WS-AGE-COUNT(2)
+                   ADD CLAIM-AMOUNT TO WS-AGE-TOTAL(2)
+               WHEN WS-CLAIM-AGE-DAYS <= 90
+                   ADD 1 TO WS-AGE-COUNT(3)
+                   ADD CLAIM-AMOUNT TO WS-AGE-TOTAL(3)
+               WHEN OTHER
+                   ADD 1 TO WS-AGE-COUNT(4)
+                   ADD CLAIM-AMOUNT TO WS-AGE-TOTAL(4)
+           END-EVALUATE.
+
+       PRINT-AGE-BUCKETS.
+           DISPLAY "AGE   0-30  COUNT " WS-AGE-COUNT(1)
+                   " TOTAL " WS-AGE-TOTAL(1)
+           DISPLAY "AGE  31-60  COUNT " WS-AGE-COUNT(2)
+                   " TOTAL " WS-AGE-TOTAL(2)
+           DISPLAY "AGE  61-90  COUNT " WS-AGE-COUNT(3)
+                   " TOTAL " WS-AGE-TOTAL(3)
+           DISPLAY "AGE   90+   COUNT " WS-AGE-COUNT(4)
+                   " TOTAL " WS-AGE-TOTAL(4).
+
        WRITE-AUDIT.
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE CLAIM-ID TO AUDIT-CLAIM-ID
+           MOVE CLAIM-AMOUNT TO AUDIT-AMOUNT
+           MOVE CLAIM-STATUS TO AUDIT-STATUS
+           STRING WS-CURRENT-DATE WS-CURRENT-TIME
+                   DELIMITED BY SIZE INTO AUDIT-TIMESTAMP
+           END-STRING
+           EVALUATE CLAIM-STATUS
+               WHEN "OPEN"
+                   MOVE "AGNG" TO AUDIT-REASON-CODE
+               WHEN "PENDING"
+                   MOVE "RVW " TO AUDIT-REASON-CODE
+               WHEN "DENIED"
+                   MOVE "DENY" TO AUDIT-REASON-CODE
+               WHEN OTHER
+                   MOVE "STAT" TO AUDIT-REASON-CODE
+           END-EVALUATE
            WRITE AUDIT-RECORD.
