@@ -4,36 +4,304 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO "employee.dat".
+           SELECT EMPLOYEE-FILE ASSIGN TO EMPLDAT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT RESTART-FILE ASSIGN TO RESTDAT
+               FILE STATUS IS WS-REST-STATUS.
+           SELECT YTD-MASTER ASSIGN TO YTDDAT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTD-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE.
-       01  EMPLOYEE-RECORD.
-           05 EMP-ID              PIC X(5).
-           05 EMP-NAME            PIC X(20).
-           05 EMP-PAY             PIC 9(5).
+           COPY EMPREC.
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05 RESTART-REC-TYPE       PIC X.
+               88 RESTART-IS-CONTROL     VALUE "C".
+               88 RESTART-IS-DEPT        VALUE "D".
+           05 RESTART-EMP-ID         PIC X(5).
+           05 RESTART-TOTAL-PAY      PIC 9(7).
+           05 RESTART-TOTAL-NET-PAY  PIC 9(7).
+           05 RESTART-DEPT-CODE      PIC X(4).
+           05 RESTART-DEPT-GROSS     PIC 9(7).
+           05 RESTART-DEPT-NET       PIC 9(7).
+
+       FD  YTD-MASTER.
+           COPY YTDREC.
 
        WORKING-STORAGE SECTION.
+       01  WS-EMP-STATUS         PIC XX VALUE "00".
+       01  WS-YTD-STATUS         PIC XX VALUE "00".
+       01  WS-REST-STATUS        PIC XX VALUE "00".
+       01  WS-CURRENT-DATE       PIC 9(8) VALUE 0.
+       01  WS-CURRENT-MONTH      REDEFINES WS-CURRENT-DATE.
+           05 FILLER             PIC 9(4).
+           05 WS-CD-MONTH        PIC 9(2).
+           05 FILLER             PIC 9(2).
+       01  WS-CURRENT-QUARTER    PIC 9 VALUE 1.
        01  WS-TOTAL-PAY          PIC 9(7) VALUE 0.
+       01  WS-TOTAL-NET-PAY      PIC 9(7) VALUE 0.
+       01  WS-NET-PAY            PIC S9(5) VALUE 0.
        01  WS-EOF                PIC X VALUE "N".
+       01  WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 20 TIMES.
+               10 WS-DEPT-CODE   PIC X(4).
+               10 WS-DEPT-GROSS  PIC 9(7).
+               10 WS-DEPT-NET    PIC 9(7).
+       01  WS-DEPT-USED          PIC 9(2) VALUE 0.
+       01  WS-DEPT-IDX           PIC 9(2) VALUE 0.
+       01  WS-DEPT-FOUND         PIC X VALUE "N".
+       01  WS-LOOKUP-DEPT-CODE   PIC X(4).
+       01  WS-RUN-OPTION         PIC X(10) VALUE SPACES.
+       01  WS-RESUME-FLAG        PIC X VALUE "N".
+           88 WS-RESUME-REQUESTED    VALUE "Y".
+       01  WS-RESTART-EOF        PIC X VALUE "N".
+       01  WS-CHECKPOINT-COUNT   PIC 9(5) VALUE 0.
+      *  MUST STAY 1 - UPDATE-YTD-MASTER APPLIES PAY EVERY RECORD.
+       01  WS-CHECKPOINT-EVERY   PIC 9(5) VALUE 1.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           ACCEPT WS-RUN-OPTION FROM COMMAND-LINE
+           IF WS-RUN-OPTION = "RESTART"
+               SET WS-RESUME-REQUESTED TO TRUE
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           EVALUATE WS-CD-MONTH
+               WHEN 01 THRU 03 MOVE 1 TO WS-CURRENT-QUARTER
+               WHEN 04 THRU 06 MOVE 2 TO WS-CURRENT-QUARTER
+               WHEN 07 THRU 09 MOVE 3 TO WS-CURRENT-QUARTER
+               WHEN OTHER      MOVE 4 TO WS-CURRENT-QUARTER
+           END-EVALUATE
            OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMP-STATUS NOT = "00"
+               DISPLAY "EMPLOYEE-FILE OPEN FAILED, STATUS "
+                       WS-EMP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN I-O YTD-MASTER
+           IF WS-YTD-STATUS NOT = "00"
+               DISPLAY "YTD-MASTER OPEN FAILED, STATUS "
+                       WS-YTD-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM INIT-RESTART
            PERFORM READ-EMPLOYEE
            PERFORM UNTIL WS-EOF = "Y"
                PERFORM PRINT-EMPLOYEE
+               PERFORM UPDATE-YTD-MASTER
+               PERFORM CHECKPOINT-CHECK
                PERFORM READ-EMPLOYEE
            END-PERFORM
-           DISPLAY WS-TOTAL-PAY
+           PERFORM PRINT-DEPT-SUMMARY
+           PERFORM WRITE-CHECKPOINT
+           CLOSE RESTART-FILE
+           CLOSE YTD-MASTER
+           DISPLAY "GROSS TOTAL   " WS-TOTAL-PAY
+           DISPLAY "NET TOTAL     " WS-TOTAL-NET-PAY
            STOP RUN.
 
+       INIT-RESTART.
+           IF WS-RESUME-REQUESTED
+               OPEN INPUT RESTART-FILE
+               IF WS-REST-STATUS NOT = "00"
+                   DISPLAY "RESTART-FILE OPEN FAILED, STATUS "
+                           WS-REST-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               PERFORM UNTIL WS-RESTART-EOF = "Y"
+                   READ RESTART-FILE
+                       AT END
+                           MOVE "Y" TO WS-RESTART-EOF
+                       NOT AT END
+                           PERFORM RESTORE-CHECKPOINT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+               IF EMP-ID NOT = SPACES
+                   START EMPLOYEE-FILE KEY IS GREATER THAN EMP-ID
+                       INVALID KEY
+                           MOVE "Y" TO WS-EOF
+                   END-START
+               END-IF
+           END-IF
+           OPEN OUTPUT RESTART-FILE
+           IF WS-REST-STATUS NOT = "00"
+               DISPLAY "RESTART-FILE OPEN FAILED, STATUS "
+                       WS-REST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       RESTORE-CHECKPOINT-RECORD.
+           EVALUATE TRUE
+               WHEN RESTART-IS-CONTROL
+                   MOVE RESTART-TOTAL-PAY TO WS-TOTAL-PAY
+                   MOVE RESTART-TOTAL-NET-PAY TO WS-TOTAL-NET-PAY
+                   MOVE RESTART-EMP-ID TO EMP-ID
+               WHEN RESTART-IS-DEPT
+                   MOVE RESTART-DEPT-CODE TO WS-LOOKUP-DEPT-CODE
+                   PERFORM FIND-OR-ADD-DEPT
+                   MOVE RESTART-DEPT-GROSS TO
+                       WS-DEPT-GROSS(WS-DEPT-IDX)
+                   MOVE RESTART-DEPT-NET TO
+                       WS-DEPT-NET(WS-DEPT-IDX)
+           END-EVALUATE.
+
        READ-EMPLOYEE.
-           READ EMPLOYEE-FILE
-               AT END MOVE "Y" TO WS-EOF
-           END-READ.
+           IF WS-EOF NOT = "Y"
+               READ EMPLOYEE-FILE
+                   AT END MOVE "Y" TO WS-EOF
+               END-READ
+           END-IF.
+
+       CHECKPOINT-CHECK.
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-EVERY
+               PERFORM WRITE-RECORD-CHECKPOINT
+               MOVE 0 TO WS-CHECKPOINT-COUNT
+           END-IF.
+
+      *  CHECKPOINTS ONLY THE DEPARTMENT WS-DEPT-IDX JUST TOUCHED,
+      *  NOT THE WHOLE TABLE, SO A PER-RECORD CHECKPOINT STAYS O(1).
+       WRITE-RECORD-CHECKPOINT.
+           PERFORM WRITE-CONTROL-CHECKPOINT
+           PERFORM WRITE-ONE-DEPT-CHECKPOINT.
+
+      *  FULL CHECKPOINT (EVERY DEPARTMENT) - RUN ONCE, AFTER THE
+      *  MAIN LOOP ENDS, SO THE FINAL SNAPSHOT IS COMPLETE.
+       WRITE-CHECKPOINT.
+           PERFORM WRITE-CONTROL-CHECKPOINT
+           PERFORM WRITE-DEPT-CHECKPOINTS.
+
+       WRITE-CONTROL-CHECKPOINT.
+           MOVE "C" TO RESTART-REC-TYPE
+           MOVE EMP-ID TO RESTART-EMP-ID
+           MOVE WS-TOTAL-PAY TO RESTART-TOTAL-PAY
+           MOVE WS-TOTAL-NET-PAY TO RESTART-TOTAL-NET-PAY
+           MOVE SPACES TO RESTART-DEPT-CODE
+           MOVE 0 TO RESTART-DEPT-GROSS
+           MOVE 0 TO RESTART-DEPT-NET
+           WRITE RESTART-RECORD.
+
+       WRITE-ONE-DEPT-CHECKPOINT.
+           MOVE "D" TO RESTART-REC-TYPE
+           MOVE SPACES TO RESTART-EMP-ID
+           MOVE 0 TO RESTART-TOTAL-PAY
+           MOVE 0 TO RESTART-TOTAL-NET-PAY
+           MOVE WS-DEPT-CODE(WS-DEPT-IDX) TO RESTART-DEPT-CODE
+           MOVE WS-DEPT-GROSS(WS-DEPT-IDX) TO RESTART-DEPT-GROSS
+           MOVE WS-DEPT-NET(WS-DEPT-IDX) TO RESTART-DEPT-NET
+           WRITE RESTART-RECORD.
+
+       WRITE-DEPT-CHECKPOINTS.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-USED
+               PERFORM WRITE-ONE-DEPT-CHECKPOINT
+           END-PERFORM.
+
+      *  EMPLOYEE-FILE IS KEYED BY EMP-ID, NOT DEPARTMENT, SO
+      *  SUBTOTALS ACCUMULATE HERE INSTEAD OF ON A READ-ORDER BREAK.
+       FIND-OR-ADD-DEPT.
+           MOVE "N" TO WS-DEPT-FOUND
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-USED
+               IF WS-DEPT-CODE(WS-DEPT-IDX) = WS-LOOKUP-DEPT-CODE
+                   MOVE "Y" TO WS-DEPT-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-DEPT-FOUND = "N"
+               IF WS-DEPT-USED < 20
+                   ADD 1 TO WS-DEPT-USED
+                   MOVE WS-DEPT-USED TO WS-DEPT-IDX
+                   MOVE WS-LOOKUP-DEPT-CODE TO
+                       WS-DEPT-CODE(WS-DEPT-IDX)
+                   MOVE 0 TO WS-DEPT-GROSS(WS-DEPT-IDX)
+                   MOVE 0 TO WS-DEPT-NET(WS-DEPT-IDX)
+               ELSE
+                   MOVE WS-DEPT-USED TO WS-DEPT-IDX
+               END-IF
+           END-IF.
+
+       PRINT-DEPT-SUMMARY.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-USED
+               DISPLAY "DEPT " WS-DEPT-CODE(WS-DEPT-IDX)
+                       " SUBTOTAL GROSS " WS-DEPT-GROSS(WS-DEPT-IDX)
+                       " NET " WS-DEPT-NET(WS-DEPT-IDX)
+           END-PERFORM.
 
        PRINT-EMPLOYEE.
+           COMPUTE WS-NET-PAY = EMP-PAY - EMP-FED-TAX
+                   - EMP-STATE-TAX - EMP-BENEFITS
+           IF WS-NET-PAY < 0
+               DISPLAY "WARNING: DEDUCTIONS EXCEED GROSS PAY FOR "
+                       EMP-ID " " EMP-NAME " - NET PAY FORCED TO 0"
+               MOVE 0 TO WS-NET-PAY
+           END-IF
            ADD EMP-PAY TO WS-TOTAL-PAY
-           DISPLAY EMP-NAME EMP-PAY.
+           ADD WS-NET-PAY TO WS-TOTAL-NET-PAY
+           MOVE EMP-DEPT TO WS-LOOKUP-DEPT-CODE
+           PERFORM FIND-OR-ADD-DEPT
+           ADD EMP-PAY TO WS-DEPT-GROSS(WS-DEPT-IDX)
+           ADD WS-NET-PAY TO WS-DEPT-NET(WS-DEPT-IDX)
+           DISPLAY EMP-DEPT " " EMP-NAME " GROSS " EMP-PAY
+                   " FED " EMP-FED-TAX
+                   " STATE " EMP-STATE-TAX
+                   " BENEFITS " EMP-BENEFITS
+                   " NET " WS-NET-PAY.
+
+       UPDATE-YTD-MASTER.
+           MOVE EMP-ID TO YTD-EMP-ID
+           READ YTD-MASTER
+               INVALID KEY
+                   PERFORM INIT-YTD-RECORD
+                   PERFORM ADD-YTD-AMOUNTS
+                   WRITE YTD-RECORD
+               NOT INVALID KEY
+                   PERFORM ADD-YTD-AMOUNTS
+                   REWRITE YTD-RECORD
+           END-READ.
+
+       INIT-YTD-RECORD.
+           MOVE EMP-NAME TO YTD-EMP-NAME
+           MOVE 0 TO YTD-GROSS-PAY
+           MOVE 0 TO YTD-NET-PAY
+           MOVE 0 TO YTD-Q1-GROSS
+           MOVE 0 TO YTD-Q2-GROSS
+           MOVE 0 TO YTD-Q3-GROSS
+           MOVE 0 TO YTD-Q4-GROSS
+           MOVE 0 TO YTD-Q1-NET
+           MOVE 0 TO YTD-Q2-NET
+           MOVE 0 TO YTD-Q3-NET
+           MOVE 0 TO YTD-Q4-NET.
+
+       ADD-YTD-AMOUNTS.
+           ADD EMP-PAY TO YTD-GROSS-PAY
+           ADD WS-NET-PAY TO YTD-NET-PAY
+           EVALUATE WS-CURRENT-QUARTER
+               WHEN 1
+                   ADD EMP-PAY TO YTD-Q1-GROSS
+                   ADD WS-NET-PAY TO YTD-Q1-NET
+               WHEN 2
+                   ADD EMP-PAY TO YTD-Q2-GROSS
+                   ADD WS-NET-PAY TO YTD-Q2-NET
+               WHEN 3
+                   ADD EMP-PAY TO YTD-Q3-GROSS
+                   ADD WS-NET-PAY TO YTD-Q3-NET
+               WHEN 4
+                   ADD EMP-PAY TO YTD-Q4-GROSS
+                   ADD WS-NET-PAY TO YTD-Q4-NET
+           END-EVALUATE.
