@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO EMPLDAT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT TRANS-FILE ASSIGN TO TRANDAT
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT MAINT-REPORT ASSIGN TO MAINTRPT
+               FILE STATUS IS WS-MAINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPREC.
+
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TRANS-CODE          PIC X.
+               88 TRANS-ADD           VALUE "A".
+               88 TRANS-CHANGE         VALUE "C".
+               88 TRANS-DELETE         VALUE "D".
+           05 TRANS-EMP-ID        PIC X(5).
+           05 TRANS-EMP-NAME      PIC X(20).
+           05 TRANS-EMP-PAY       PIC 9(5).
+           05 TRANS-EMP-FED-TAX   PIC 9(5).
+           05 TRANS-EMP-STATE-TAX PIC 9(5).
+           05 TRANS-EMP-BENEFITS  PIC 9(5).
+           05 TRANS-EMP-DEPT      PIC X(4).
+
+       FD  MAINT-REPORT.
+       01  MAINT-REPORT-LINE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-STATUS          PIC XX VALUE "00".
+       01  WS-TRANS-STATUS        PIC XX VALUE "00".
+       01  WS-MAINT-STATUS        PIC XX VALUE "00".
+       01  WS-TRANS-EOF           PIC X VALUE "N".
+       01  WS-ADD-COUNT           PIC 9(5) VALUE 0.
+       01  WS-CHANGE-COUNT        PIC 9(5) VALUE 0.
+       01  WS-DELETE-COUNT        PIC 9(5) VALUE 0.
+       01  WS-REJECT-COUNT        PIC 9(5) VALUE 0.
+       01  WS-VALID-TRANS         PIC X VALUE "Y".
+           88 WS-TRANS-IS-VALID       VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN I-O EMPLOYEE-FILE
+           IF WS-EMP-STATUS NOT = "00"
+               DISPLAY "EMPLOYEE-FILE OPEN FAILED, STATUS "
+                       WS-EMP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "TRANS-FILE OPEN FAILED, STATUS "
+                       WS-TRANS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT MAINT-REPORT
+           IF WS-MAINT-STATUS NOT = "00"
+               DISPLAY "MAINT-REPORT OPEN FAILED, STATUS "
+                       WS-MAINT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM READ-TRANS
+           PERFORM UNTIL WS-TRANS-EOF = "Y"
+               PERFORM EDIT-TRANS
+               IF WS-TRANS-IS-VALID
+                   PERFORM APPLY-TRANS
+               ELSE
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM REJECT-TRANS
+               END-IF
+               PERFORM READ-TRANS
+           END-PERFORM
+           PERFORM WRITE-MAINT-SUMMARY
+           CLOSE EMPLOYEE-FILE
+           CLOSE TRANS-FILE
+           CLOSE MAINT-REPORT
+           STOP RUN.
+
+       READ-TRANS.
+           READ TRANS-FILE
+               AT END MOVE "Y" TO WS-TRANS-EOF
+           END-READ.
+
+       EDIT-TRANS.
+           MOVE "Y" TO WS-VALID-TRANS
+           IF TRANS-ADD OR TRANS-CHANGE
+               IF TRANS-EMP-NAME = SPACES
+                   MOVE "N" TO WS-VALID-TRANS
+               END-IF
+               IF TRANS-EMP-PAY IS NOT NUMERIC
+                   MOVE "N" TO WS-VALID-TRANS
+               END-IF
+           END-IF
+           IF NOT TRANS-ADD AND NOT TRANS-CHANGE AND NOT TRANS-DELETE
+               MOVE "N" TO WS-VALID-TRANS
+           END-IF.
+
+       APPLY-TRANS.
+           EVALUATE TRUE
+               WHEN TRANS-ADD
+                   PERFORM ADD-EMPLOYEE
+               WHEN TRANS-CHANGE
+                   PERFORM CHANGE-EMPLOYEE
+               WHEN TRANS-DELETE
+                   PERFORM DELETE-EMPLOYEE
+           END-EVALUATE.
+
+       ADD-EMPLOYEE.
+           MOVE TRANS-EMP-ID TO EMP-ID
+           MOVE TRANS-EMP-NAME TO EMP-NAME
+           MOVE TRANS-EMP-PAY TO EMP-PAY
+           MOVE TRANS-EMP-FED-TAX TO EMP-FED-TAX
+           MOVE TRANS-EMP-STATE-TAX TO EMP-STATE-TAX
+           MOVE TRANS-EMP-BENEFITS TO EMP-BENEFITS
+           MOVE TRANS-EMP-DEPT TO EMP-DEPT
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM REJECT-TRANS
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADD-COUNT
+           END-WRITE.
+
+       CHANGE-EMPLOYEE.
+           MOVE TRANS-EMP-ID TO EMP-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM REJECT-TRANS
+               NOT INVALID KEY
+                   MOVE TRANS-EMP-NAME TO EMP-NAME
+                   MOVE TRANS-EMP-PAY TO EMP-PAY
+                   MOVE TRANS-EMP-FED-TAX TO EMP-FED-TAX
+                   MOVE TRANS-EMP-STATE-TAX TO EMP-STATE-TAX
+                   MOVE TRANS-EMP-BENEFITS TO EMP-BENEFITS
+                   MOVE TRANS-EMP-DEPT TO EMP-DEPT
+                   REWRITE EMPLOYEE-RECORD
+                       INVALID KEY
+                           ADD 1 TO WS-REJECT-COUNT
+                           PERFORM REJECT-TRANS
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CHANGE-COUNT
+                   END-REWRITE
+           END-READ.
+
+       DELETE-EMPLOYEE.
+           MOVE TRANS-EMP-ID TO EMP-ID
+           DELETE EMPLOYEE-FILE
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM REJECT-TRANS
+               NOT INVALID KEY
+                   ADD 1 TO WS-DELETE-COUNT
+           END-DELETE.
+
+       REJECT-TRANS.
+           MOVE SPACES TO MAINT-REPORT-LINE
+           STRING "REJECTED " TRANS-CODE " " TRANS-EMP-ID
+                   " " TRANS-EMP-NAME
+                   DELIMITED BY SIZE INTO MAINT-REPORT-LINE
+           END-STRING
+           WRITE MAINT-REPORT-LINE.
+
+       WRITE-MAINT-SUMMARY.
+           MOVE SPACES TO MAINT-REPORT-LINE
+           STRING "ADDS=" WS-ADD-COUNT
+                   " CHANGES=" WS-CHANGE-COUNT
+                   " DELETES=" WS-DELETE-COUNT
+                   " REJECTS=" WS-REJECT-COUNT
+                   DELIMITED BY SIZE INTO MAINT-REPORT-LINE
+           END-STRING
+           WRITE MAINT-REPORT-LINE.
