@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YTD-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-MASTER ASSIGN TO YTDDAT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YTD-MASTER.
+           COPY YTDREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-YTD-STATUS         PIC XX VALUE "00".
+       01  WS-EOF                PIC X VALUE "N".
+       01  WS-REPORT-MODE        PIC X(8) VALUE SPACES.
+       01  WS-GRAND-GROSS        PIC 9(11) VALUE 0.
+       01  WS-GRAND-NET          PIC 9(11) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-REPORT-MODE FROM COMMAND-LINE
+           IF WS-REPORT-MODE = SPACES
+               MOVE "YEAR" TO WS-REPORT-MODE
+           END-IF
+           IF WS-REPORT-MODE = "YEAREND"
+               OPEN I-O YTD-MASTER
+           ELSE
+               OPEN INPUT YTD-MASTER
+           END-IF
+           IF WS-YTD-STATUS NOT = "00"
+               DISPLAY "YTD-MASTER OPEN FAILED, STATUS "
+                       WS-YTD-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM READ-YTD
+           PERFORM UNTIL WS-EOF = "Y"
+               PERFORM PRINT-YTD-LINE
+               PERFORM READ-YTD
+           END-PERFORM
+           DISPLAY "GRAND YTD GROSS " WS-GRAND-GROSS
+           DISPLAY "GRAND YTD NET   " WS-GRAND-NET
+           CLOSE YTD-MASTER
+           STOP RUN.
+
+       READ-YTD.
+           READ YTD-MASTER
+               AT END MOVE "Y" TO WS-EOF
+           END-READ.
+
+       PRINT-YTD-LINE.
+           ADD YTD-GROSS-PAY TO WS-GRAND-GROSS
+           ADD YTD-NET-PAY TO WS-GRAND-NET
+           EVALUATE WS-REPORT-MODE
+               WHEN "QUARTER"
+                   DISPLAY YTD-EMP-ID " " YTD-EMP-NAME
+                       " Q1G " YTD-Q1-GROSS " Q1N " YTD-Q1-NET
+                       " Q2G " YTD-Q2-GROSS " Q2N " YTD-Q2-NET
+                       " Q3G " YTD-Q3-GROSS " Q3N " YTD-Q3-NET
+                       " Q4G " YTD-Q4-GROSS " Q4N " YTD-Q4-NET
+               WHEN "YEAREND"
+                   DISPLAY YTD-EMP-ID " " YTD-EMP-NAME
+                       " FINAL YTD GROSS " YTD-GROSS-PAY
+                       " FINAL YTD NET " YTD-NET-PAY
+                   PERFORM RESET-YTD-RECORD
+               WHEN OTHER
+                   DISPLAY YTD-EMP-ID " " YTD-EMP-NAME
+                       " YTD GROSS " YTD-GROSS-PAY
+                       " YTD NET " YTD-NET-PAY
+           END-EVALUATE.
+
+       RESET-YTD-RECORD.
+           MOVE 0 TO YTD-GROSS-PAY
+           MOVE 0 TO YTD-NET-PAY
+           MOVE 0 TO YTD-Q1-GROSS
+           MOVE 0 TO YTD-Q2-GROSS
+           MOVE 0 TO YTD-Q3-GROSS
+           MOVE 0 TO YTD-Q4-GROSS
+           MOVE 0 TO YTD-Q1-NET
+           MOVE 0 TO YTD-Q2-NET
+           MOVE 0 TO YTD-Q3-NET
+           MOVE 0 TO YTD-Q4-NET
+           REWRITE YTD-RECORD.
